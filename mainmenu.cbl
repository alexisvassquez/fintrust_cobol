@@ -7,36 +7,56 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 USER-CHOICE        PIC 99 VALUE 0.
+       01 ENTERED-CHOICE     PIC X(01).
+       01 ENTERED-CHOICE-VALID PIC X VALUE "N".
+           88 CHOICE-ENTRY-IS-VALID VALUE "Y".
+
+       COPY "authparm.cpy".
 
        PROCEDURE DIVISION.
 
        *> Main program logic for FinTrust COBOL menu interface
        MAIN-PARAGRAPH.
+           SET AP-NOT-LOGGED-IN TO TRUE
+
            PERFORM UNTIL USER-CHOICE = 9
                DISPLAY "==========================================="
                DISPLAY "      WELCOME TO FINTRUST COBOL             "
                DISPLAY "==========================================="
+               IF AP-LOGGED-IN
+                   DISPLAY " Logged in as: "
+                       FUNCTION TRIM(AP-USER-NAME)
+                       " (" FUNCTION TRIM(AP-ROLE) ")"
+               ELSE
+                   DISPLAY " Not logged in."
+               END-IF
                DISPLAY " Please select an option:"
                DISPLAY " 1 - Account Management"
                DISPLAY " 2 - View Transactions"
                DISPLAY " 3 - Ledger Summary"
                DISPLAY " 4 - Authenticate User"
                DISPLAY " 9 - Exit"
-               ACCEPT USER-CHOICE
+               PERFORM ACCEPT-USER-CHOICE
 
                EVALUATE USER-CHOICE
                    WHEN 1
-                       DISPLAY ">> Loading Account Management Module..."
-                       CALL "ACCTMGMT"
+                       PERFORM REQUIRE-LOGIN
+                       IF AP-LOGGED-IN
+                           DISPLAY ">> Loading Account Management."
+                           CALL "ACCTMGMT" USING AUTH-PARAMETERS
+                       END-IF
                    WHEN 2
-                       DISPLAY ">> Loading View Transactions Module..."
-                       CALL "VIEWTRANS"
+                       PERFORM REQUIRE-LOGIN
+                       IF AP-LOGGED-IN
+                           DISPLAY ">> Loading View Transactions."
+                           CALL "VIEWTRANS"
+                       END-IF
                    WHEN 3
                        DISPLAY ">> Loading Ledger Summary Module..."
                        CALL "LEDGERSM"
                    WHEN 4
                        DISPLAY ">> Loading Authenticate User Module..."
-                       CALL "AUTHUSER"
+                       CALL "AUTHUSER" USING AUTH-PARAMETERS
                    WHEN 9
                        DISPLAY ">> Exiting FinTrust COBOL. Goodbye! :)"
                    WHEN OTHER
@@ -45,3 +65,24 @@
            END-PERFORM.
 
            STOP RUN.
+
+       *> Accept the menu choice, re-prompting until it is a numeric
+       *> value the EVALUATE above can actually work with.
+       ACCEPT-USER-CHOICE.
+           MOVE "N" TO ENTERED-CHOICE-VALID
+           PERFORM UNTIL CHOICE-ENTRY-IS-VALID
+               ACCEPT ENTERED-CHOICE
+               IF ENTERED-CHOICE IS NUMERIC
+                   MOVE ENTERED-CHOICE TO USER-CHOICE
+                   MOVE "Y" TO ENTERED-CHOICE-VALID
+               ELSE
+                   DISPLAY ">> Please enter a number from the menu."
+               END-IF
+           END-PERFORM.
+
+       *> Force a login before letting the user into a protected module.
+       REQUIRE-LOGIN.
+           IF AP-NOT-LOGGED-IN
+               DISPLAY ">> You must authenticate before using this."
+               CALL "AUTHUSER" USING AUTH-PARAMETERS
+           END-IF.
