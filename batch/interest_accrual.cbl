@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+
+      *> Nightly interest accrual batch job. Scans ACCOUNT-MASTER for
+      *> interest-bearing (savings) accounts, applies the daily rate
+      *> to the current balance, posts an INTEREST credit transaction
+      *> to TRANSACTION-FILE, and updates the account's balance. Run
+      *> from JCL, not reachable from MAINMENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TX-KEY
+               ALTERNATE RECORD KEY IS TX-ACCOUNT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "acctmas.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "tranfile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNT-MASTER-STATUS     PIC XX VALUE "00".
+       01  TRANSACTION-FILE-STATUS   PIC XX VALUE "00".
+
+       01  SAVINGS-DAILY-RATE        PIC 9V9(7) VALUE 0.0000411.
+      *> 0.0000411 approximates a 1.5% APY compounded daily.
+
+       01  NO-MORE-ACCOUNTS          PIC X VALUE "N".
+           88  ALL-ACCOUNTS-DONE         VALUE "Y".
+       01  MORE-ACCOUNT-TRANSACTIONS PIC X VALUE "N".
+           88  NO-MORE-ACCT-TRANS        VALUE "N".
+
+       01  TODAYS-DATE                PIC 9(08).
+       01  INTEREST-AMOUNT            PIC S9(09)V99.
+       01  NEXT-SEQUENCE-NUMBER       PIC 9(06).
+       01  ACCOUNTS-CREDITED          PIC 9(05) VALUE 0.
+
+       COPY "auditrec.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O ACCOUNT-MASTER
+           OPEN I-O TRANSACTION-FILE
+
+           IF ACCOUNT-MASTER-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file."
+               DISPLAY "File status: " ACCOUNT-MASTER-STATUS
+           ELSE
+               IF TRANSACTION-FILE-STATUS NOT = "00"
+                   DISPLAY "Unable to open transaction file."
+                   DISPLAY "File status: " TRANSACTION-FILE-STATUS
+               ELSE
+                   PERFORM UNTIL ALL-ACCOUNTS-DONE
+                       READ ACCOUNT-MASTER NEXT RECORD
+                           AT END
+                               SET ALL-ACCOUNTS-DONE TO TRUE
+                       END-READ
+                       IF NOT ALL-ACCOUNTS-DONE
+                           PERFORM ACCRUE-INTEREST-IF-ELIGIBLE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-FILE
+
+           DISPLAY "INTACCR: " ACCOUNTS-CREDITED
+               " savings accounts credited with interest."
+
+           STOP RUN.
+
+       ACCRUE-INTEREST-IF-ELIGIBLE.
+           IF AM-TYPE-SAVINGS
+                   AND AM-STATUS-ACTIVE
+                   AND AM-CURRENT-BALANCE > 0
+               COMPUTE INTEREST-AMOUNT ROUNDED =
+                   AM-CURRENT-BALANCE * SAVINGS-DAILY-RATE
+               IF INTEREST-AMOUNT > 0
+                   ADD INTEREST-AMOUNT TO AM-CURRENT-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   PERFORM POST-INTEREST-TRANSACTION
+                   ADD 1 TO ACCOUNTS-CREDITED
+               END-IF
+           END-IF.
+
+       POST-INTEREST-TRANSACTION.
+           PERFORM DETERMINE-NEXT-SEQUENCE-NUMBER
+
+           MOVE AM-ACCOUNT-NUMBER  TO TX-ACCOUNT-NUMBER
+           MOVE NEXT-SEQUENCE-NUMBER TO TX-SEQUENCE-NUMBER
+           MOVE TODAYS-DATE        TO TX-DATE
+           SET TX-TYPE-INTEREST    TO TRUE
+           MOVE "INTEREST ACCRUAL"  TO TX-DESCRIPTION
+           MOVE INTEREST-AMOUNT    TO TX-AMOUNT
+           MOVE AM-CURRENT-BALANCE TO TX-RUNNING-BALANCE
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to post interest for account "
+                       AM-ACCOUNT-NUMBER "."
+               NOT INVALID KEY
+                   MOVE "SYSBATCH"        TO AL-USER-ID
+                   MOVE "INTACCR"         TO AL-PROGRAM-NAME
+                   MOVE "INTEREST POSTED" TO AL-ACTION
+                   MOVE AM-ACCOUNT-NUMBER TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+           END-WRITE.
+
+       DETERMINE-NEXT-SEQUENCE-NUMBER.
+           MOVE 0 TO NEXT-SEQUENCE-NUMBER
+           MOVE AM-ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER
+           START TRANSACTION-FILE KEY IS >= TX-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-ACCOUNT-TRANSACTIONS
+           END-START
+
+           PERFORM UNTIL NO-MORE-ACCT-TRANS
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               END-READ
+               IF NOT NO-MORE-ACCT-TRANS
+                   IF TX-ACCOUNT-NUMBER NOT = AM-ACCOUNT-NUMBER
+                       MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+                   ELSE
+                       MOVE TX-SEQUENCE-NUMBER
+                           TO NEXT-SEQUENCE-NUMBER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO NEXT-SEQUENCE-NUMBER.
