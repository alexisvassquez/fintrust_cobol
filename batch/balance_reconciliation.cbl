@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+
+      *> Nightly balance reconciliation batch job. For every account on
+      *> ACCOUNT-MASTER, recomputes the balance from scratch by summing
+      *> all of that account's TRANSACTION-FILE postings and compares
+      *> the total to the balance stored on ACCOUNT-MASTER. Any account
+      *> where the two disagree is written to RECON-EXCEPTION-FILE for
+      *> follow-up. Run from JCL after INTACCR - not reachable from
+      *> MAINMENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TX-KEY
+               ALTERNATE RECORD KEY IS TX-ACCOUNT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT RECON-EXCEPTION-FILE ASSIGN TO "RECONEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "acctmas.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "tranfile.cpy".
+
+       FD  RECON-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-EXCEPTION-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNT-MASTER-STATUS     PIC XX VALUE "00".
+       01  TRANSACTION-FILE-STATUS   PIC XX VALUE "00".
+       01  RECON-EXCEPTION-STATUS    PIC XX VALUE "00".
+
+       01  NO-MORE-ACCOUNTS          PIC X VALUE "N".
+           88  ALL-ACCOUNTS-DONE         VALUE "Y".
+       01  MORE-ACCOUNT-TRANSACTIONS PIC X VALUE "N".
+           88  NO-MORE-ACCT-TRANS        VALUE "N".
+
+       01  COMPUTED-BALANCE          PIC S9(09)V99 VALUE 0.
+       01  BALANCE-DIFFERENCE        PIC S9(09)V99 VALUE 0.
+
+       01  ACCOUNTS-CHECKED          PIC 9(05) VALUE 0.
+       01  ACCOUNTS-OUT-OF-BALANCE   PIC 9(05) VALUE 0.
+
+       01  COMPUTED-DISPLAY          PIC -(9)9.99.
+       01  STORED-DISPLAY            PIC -(9)9.99.
+       01  DIFFERENCE-DISPLAY        PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT RECON-EXCEPTION-FILE
+
+           IF ACCOUNT-MASTER-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file."
+               DISPLAY "File status: " ACCOUNT-MASTER-STATUS
+           ELSE
+               IF TRANSACTION-FILE-STATUS NOT = "00"
+                   DISPLAY "Unable to open transaction file."
+                   DISPLAY "File status: " TRANSACTION-FILE-STATUS
+               ELSE
+                   PERFORM UNTIL ALL-ACCOUNTS-DONE
+                       READ ACCOUNT-MASTER NEXT RECORD
+                           AT END
+                               SET ALL-ACCOUNTS-DONE TO TRUE
+                       END-READ
+                       IF NOT ALL-ACCOUNTS-DONE
+                           PERFORM RECONCILE-ACCOUNT
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-FILE
+           CLOSE RECON-EXCEPTION-FILE
+
+           DISPLAY "BALRECON: " ACCOUNTS-CHECKED
+               " accounts checked, " ACCOUNTS-OUT-OF-BALANCE
+               " out of balance."
+
+           STOP RUN.
+
+       RECONCILE-ACCOUNT.
+           ADD 1 TO ACCOUNTS-CHECKED
+           MOVE 0 TO COMPUTED-BALANCE
+
+           PERFORM SUM-ACCOUNT-TRANSACTIONS
+
+           COMPUTE BALANCE-DIFFERENCE =
+               AM-CURRENT-BALANCE - COMPUTED-BALANCE
+
+           IF BALANCE-DIFFERENCE NOT = 0
+               ADD 1 TO ACCOUNTS-OUT-OF-BALANCE
+               PERFORM WRITE-RECON-EXCEPTION
+           END-IF.
+
+       SUM-ACCOUNT-TRANSACTIONS.
+           MOVE AM-ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER
+           START TRANSACTION-FILE KEY IS >= TX-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-ACCOUNT-TRANSACTIONS
+           END-START
+
+           PERFORM READ-ACCOUNT-TRANSACTION
+               UNTIL NO-MORE-ACCT-TRANS.
+
+       READ-ACCOUNT-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+           END-READ
+
+           IF NOT NO-MORE-ACCT-TRANS
+               IF TX-ACCOUNT-NUMBER NOT = AM-ACCOUNT-NUMBER
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               ELSE
+                   ADD TX-AMOUNT TO COMPUTED-BALANCE
+               END-IF
+           END-IF.
+
+       WRITE-RECON-EXCEPTION.
+           MOVE AM-CURRENT-BALANCE TO STORED-DISPLAY
+           MOVE COMPUTED-BALANCE   TO COMPUTED-DISPLAY
+           MOVE BALANCE-DIFFERENCE TO DIFFERENCE-DISPLAY
+
+           MOVE SPACES TO RECON-EXCEPTION-LINE
+           STRING "ACCOUNT " AM-ACCOUNT-NUMBER
+               " STORED " STORED-DISPLAY
+               " COMPUTED " COMPUTED-DISPLAY
+               " DIFF " DIFFERENCE-DISPLAY
+               DELIMITED BY SIZE INTO RECON-EXCEPTION-LINE
+           WRITE RECON-EXCEPTION-LINE.
