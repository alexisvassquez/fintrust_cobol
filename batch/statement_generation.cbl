@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+      *> Monthly statement generation batch job. For every account on
+      *> ACCOUNT-MASTER, pulls that account's TRANSACTION-FILE activity
+      *> for the run's statement period and the firm's ledger summary,
+      *> and writes one formatted statement to STATEMENT-FILE. Run from
+      *> JCL at end of month - not reachable from MAINMENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-PARM-FILE ASSIGN TO "STMTPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATEMENT-PARM-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TX-KEY
+               ALTERNATE RECORD KEY IS TX-ACCOUNT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STMTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATEMENT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATEMENT-PARM-FILE.
+       COPY "stmtprm.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmas.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "tranfile.cpy".
+
+       FD  GL-FILE.
+       COPY "glfile.cpy".
+
+       FD  STATEMENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STATEMENT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATEMENT-PARM-STATUS     PIC XX VALUE "00".
+       01  ACCOUNT-MASTER-STATUS     PIC XX VALUE "00".
+       01  TRANSACTION-FILE-STATUS   PIC XX VALUE "00".
+       01  GL-FILE-STATUS            PIC XX VALUE "00".
+       01  STATEMENT-FILE-STATUS     PIC XX VALUE "00".
+
+       01  PERIOD-START-DATE         PIC 9(08).
+       01  PERIOD-END-DATE           PIC 9(08).
+
+       01  NO-MORE-ACCOUNTS          PIC X VALUE "N".
+           88  ALL-ACCOUNTS-DONE         VALUE "Y".
+       01  MORE-ACCOUNT-TRANSACTIONS PIC X VALUE "N".
+           88  NO-MORE-ACCT-TRANS        VALUE "N".
+
+       01  ACCOUNTS-PROCESSED        PIC 9(05) VALUE 0.
+       01  ACCOUNT-TRANSACTION-COUNT PIC 9(05) VALUE 0.
+       01  PERIOD-CREDIT-TOTAL       PIC S9(09)V99 VALUE 0.
+       01  PERIOD-DEBIT-TOTAL        PIC S9(09)V99 VALUE 0.
+
+       01  GL-DEBIT-GRAND-TOTAL      PIC S9(11)V99 VALUE 0.
+       01  GL-CREDIT-GRAND-TOTAL     PIC S9(11)V99 VALUE 0.
+
+       01  AMOUNT-DISPLAY             PIC -(9)9.99.
+       01  BALANCE-DISPLAY            PIC -(9)9.99.
+       01  PERIOD-CREDIT-DISPLAY      PIC -(9)9.99.
+       01  PERIOD-DEBIT-DISPLAY       PIC -(9)9.99.
+       01  GL-DEBIT-DISPLAY           PIC -(11)9.99.
+       01  GL-CREDIT-DISPLAY          PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-STATEMENT-RUN
+
+           IF ACCOUNT-MASTER-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file."
+               DISPLAY "File status: " ACCOUNT-MASTER-STATUS
+           ELSE
+               IF TRANSACTION-FILE-STATUS NOT = "00"
+                   DISPLAY "Unable to open transaction file."
+                   DISPLAY "File status: " TRANSACTION-FILE-STATUS
+               ELSE
+                   PERFORM UNTIL ALL-ACCOUNTS-DONE
+                       READ ACCOUNT-MASTER NEXT RECORD
+                           AT END
+                               SET ALL-ACCOUNTS-DONE TO TRUE
+                       END-READ
+                       IF NOT ALL-ACCOUNTS-DONE
+                           PERFORM WRITE-ACCOUNT-STATEMENT
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           PERFORM FINALIZE-STATEMENT-RUN
+
+           DISPLAY "STMTGEN: " ACCOUNTS-PROCESSED
+               " account statements written."
+
+           STOP RUN.
+
+       INITIALIZE-STATEMENT-RUN.
+           OPEN INPUT STATEMENT-PARM-FILE
+           READ STATEMENT-PARM-FILE
+               AT END
+                   MOVE 0 TO PERIOD-START-DATE
+                   MOVE 99999999 TO PERIOD-END-DATE
+               NOT AT END
+                   MOVE SP-PERIOD-START-DATE TO PERIOD-START-DATE
+                   MOVE SP-PERIOD-END-DATE TO PERIOD-END-DATE
+           END-READ
+           CLOSE STATEMENT-PARM-FILE
+
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT STATEMENT-FILE
+
+           PERFORM ACCUMULATE-GL-TOTALS.
+
+       ACCUMULATE-GL-TOTALS.
+           OPEN INPUT GL-FILE
+           IF GL-FILE-STATUS = "00"
+               PERFORM READ-GL-CATEGORY
+               PERFORM SUM-GL-CATEGORY UNTIL GL-FILE-STATUS NOT = "00"
+               CLOSE GL-FILE
+           END-IF.
+
+       READ-GL-CATEGORY.
+           READ GL-FILE.
+
+       SUM-GL-CATEGORY.
+           ADD GL-DEBIT-TOTAL  TO GL-DEBIT-GRAND-TOTAL
+           ADD GL-CREDIT-TOTAL TO GL-CREDIT-GRAND-TOTAL
+           PERFORM READ-GL-CATEGORY.
+
+       WRITE-ACCOUNT-STATEMENT.
+           ADD 1 TO ACCOUNTS-PROCESSED
+           MOVE 0 TO ACCOUNT-TRANSACTION-COUNT
+           MOVE 0 TO PERIOD-CREDIT-TOTAL
+           MOVE 0 TO PERIOD-DEBIT-TOTAL
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "STATEMENT FOR ACCOUNT " AM-ACCOUNT-NUMBER
+               " - " AM-OWNER-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "PERIOD " PERIOD-START-DATE " TO " PERIOD-END-DATE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           PERFORM LIST-ACCOUNT-TRANSACTIONS
+
+           MOVE PERIOD-CREDIT-TOTAL TO PERIOD-CREDIT-DISPLAY
+           MOVE PERIOD-DEBIT-TOTAL  TO PERIOD-DEBIT-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "TOTAL CREDITS: " PERIOD-CREDIT-DISPLAY
+               "   TOTAL DEBITS: " PERIOD-DEBIT-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE AM-CURRENT-BALANCE TO BALANCE-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "ENDING BALANCE: " BALANCE-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           PERFORM WRITE-LEDGER-SUMMARY-FOOTER.
+
+       LIST-ACCOUNT-TRANSACTIONS.
+           MOVE AM-ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER
+           START TRANSACTION-FILE KEY IS >= TX-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-ACCOUNT-TRANSACTIONS
+           END-START
+
+           PERFORM READ-ACCOUNT-TRANSACTION
+               UNTIL NO-MORE-ACCT-TRANS.
+
+       READ-ACCOUNT-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+           END-READ
+
+           IF NOT NO-MORE-ACCT-TRANS
+               IF TX-ACCOUNT-NUMBER NOT = AM-ACCOUNT-NUMBER
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               ELSE
+                   IF TX-DATE >= PERIOD-START-DATE
+                           AND TX-DATE <= PERIOD-END-DATE
+                       PERFORM WRITE-TRANSACTION-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LINE.
+           ADD 1 TO ACCOUNT-TRANSACTION-COUNT
+           IF TX-AMOUNT >= 0
+               ADD TX-AMOUNT TO PERIOD-CREDIT-TOTAL
+           ELSE
+               ADD TX-AMOUNT TO PERIOD-DEBIT-TOTAL
+           END-IF
+
+           MOVE TX-AMOUNT          TO AMOUNT-DISPLAY
+           MOVE TX-RUNNING-BALANCE TO BALANCE-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "  " TX-DATE " " TX-TYPE " " AMOUNT-DISPLAY
+               " BAL " BALANCE-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       WRITE-LEDGER-SUMMARY-FOOTER.
+           MOVE GL-DEBIT-GRAND-TOTAL  TO GL-DEBIT-DISPLAY
+           MOVE GL-CREDIT-GRAND-TOTAL TO GL-CREDIT-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "FIRM LEDGER SUMMARY - DEBITS " GL-DEBIT-DISPLAY
+               " CREDITS " GL-CREDIT-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       FINALIZE-STATEMENT-RUN.
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-FILE.
