@@ -0,0 +1,9 @@
+      *> Record layout for the shared AUDIT-LOG file. Appended to by
+      *> every module through the AUDITLOG subprogram - never opened
+      *> for output directly by the calling program.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP            PIC X(26).
+           05  AL-USER-ID              PIC X(08).
+           05  AL-PROGRAM-NAME         PIC X(08).
+           05  AL-ACTION               PIC X(30).
+           05  AL-ACCOUNT-NUMBER       PIC X(10).
