@@ -0,0 +1,11 @@
+      *> Linkage parameters passed between MAINMENU, AUTHUSER and the
+      *> modules that need to know who is logged in and with what role.
+       01  AUTH-PARAMETERS.
+           05  AP-USER-ID              PIC X(08).
+           05  AP-USER-NAME            PIC X(30).
+           05  AP-ROLE                 PIC X(10).
+               88  AP-ROLE-TELLER          VALUE "TELLER".
+               88  AP-ROLE-SUPERVISOR      VALUE "SUPERVISOR".
+           05  AP-LOGGED-IN-FLAG       PIC X(01).
+               88  AP-LOGGED-IN            VALUE "Y".
+               88  AP-NOT-LOGGED-IN        VALUE "N".
