@@ -0,0 +1,13 @@
+      *> Record layout for the USER-CREDENTIALS file.
+      *> Keyed by UC-USER-ID. UC-PASSWORD-HASH holds the output of the
+      *> hashing routine in AUTHUSER, never the clear-text password.
+       01  USER-CREDENTIALS-RECORD.
+           05  UC-USER-ID              PIC X(08).
+           05  UC-PASSWORD-HASH        PIC X(16).
+           05  UC-USER-NAME            PIC X(30).
+           05  UC-ROLE                 PIC X(10).
+               88  UC-ROLE-TELLER          VALUE "TELLER".
+               88  UC-ROLE-SUPERVISOR      VALUE "SUPERVISOR".
+           05  UC-ACTIVE-FLAG          PIC X(01).
+               88  UC-ACTIVE               VALUE "Y".
+               88  UC-INACTIVE             VALUE "N".
