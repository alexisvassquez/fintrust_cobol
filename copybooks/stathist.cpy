@@ -0,0 +1,8 @@
+      *> Record layout for the STATUS-HISTORY-LOG file. Appended to by
+      *> ACCTMGMT every time an account's status is changed.
+       01  STATUS-HISTORY-RECORD.
+           05  SH-ACCOUNT-NUMBER       PIC X(10).
+           05  SH-OLD-STATUS           PIC X(10).
+           05  SH-NEW-STATUS           PIC X(10).
+           05  SH-TIMESTAMP            PIC X(26).
+           05  SH-CHANGED-BY           PIC X(08).
