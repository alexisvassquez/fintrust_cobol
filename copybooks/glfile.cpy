@@ -0,0 +1,14 @@
+      *> Record layout for the GL-FILE feed read by LEDGERSM.
+      *> One record per general-ledger account category, carrying the
+      *> period's accumulated debit and credit totals for that category.
+       01  GL-CATEGORY-RECORD.
+           05  GL-CATEGORY-CODE        PIC X(06).
+           05  GL-CATEGORY-NAME        PIC X(20).
+           05  GL-CATEGORY-TYPE        PIC X(01).
+               88  GL-TYPE-ASSET           VALUE "A".
+               88  GL-TYPE-LIABILITY       VALUE "L".
+               88  GL-TYPE-EQUITY          VALUE "E".
+               88  GL-TYPE-INCOME          VALUE "I".
+               88  GL-TYPE-EXPENSE         VALUE "X".
+           05  GL-DEBIT-TOTAL          PIC S9(11)V99.
+           05  GL-CREDIT-TOTAL         PIC S9(11)V99.
