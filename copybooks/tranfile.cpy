@@ -0,0 +1,18 @@
+      *> Record layout for the TRANSACTION-FILE.
+      *> Primary key is TX-KEY (account number + sequence number) so
+      *> every posting for an account gets its own record; the
+      *> alternate key on TX-ACCOUNT-NUMBER lets callers START on an
+      *> account and read forward through just that account's activity.
+       01  TRANSACTION-RECORD.
+           05  TX-KEY.
+               10  TX-ACCOUNT-NUMBER   PIC X(10).
+               10  TX-SEQUENCE-NUMBER  PIC 9(06).
+           05  TX-DATE                 PIC 9(08).
+           05  TX-TYPE                 PIC X(12).
+               88  TX-TYPE-DEPOSIT         VALUE "DEPOSIT".
+               88  TX-TYPE-WITHDRAWAL      VALUE "WITHDRAWAL".
+               88  TX-TYPE-INTEREST        VALUE "INTEREST".
+               88  TX-TYPE-NSF-FEE         VALUE "NSF FEE".
+           05  TX-DESCRIPTION           PIC X(20).
+           05  TX-AMOUNT                PIC S9(09)V99 COMP-3.
+           05  TX-RUNNING-BALANCE       PIC S9(09)V99 COMP-3.
