@@ -0,0 +1,23 @@
+      *> Record layout for the ACCOUNT-MASTER file.
+      *> Keyed by ACCOUNT-NUMBER; one record per open or closed account.
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER       PIC X(10).
+           05  AM-OWNER-NAME           PIC X(30).
+           05  AM-TAX-ID               PIC X(11).
+           05  AM-ACCOUNT-TYPE         PIC X(10).
+               88  AM-TYPE-CHECKING        VALUE "CHECKING".
+               88  AM-TYPE-SAVINGS         VALUE "SAVINGS".
+           05  AM-OPEN-DATE            PIC 9(08).
+           05  AM-CLOSE-DATE           PIC 9(08).
+           05  AM-CLOSURE-REASON       PIC X(20).
+           05  AM-STATUS               PIC X(10).
+               88  AM-STATUS-ACTIVE        VALUE "ACTIVE".
+               88  AM-STATUS-HOLD          VALUE "HOLD".
+               88  AM-STATUS-CLOSED        VALUE "CLOSED".
+               88  AM-STATUS-FROZEN        VALUE "FROZEN".
+               88  AM-STATUS-DORMANT       VALUE "DORMANT".
+      *> REVIEW is set only by the system (NSF overdraft handling) and
+      *> is deliberately left out of ACCTMGMT's teller-enterable status
+      *> list - it is not a status a teller can key in directly.
+               88  AM-STATUS-REVIEW        VALUE "REVIEW".
+           05  AM-CURRENT-BALANCE      PIC S9(09)V99 COMP-3.
