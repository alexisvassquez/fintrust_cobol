@@ -0,0 +1,5 @@
+      *> Statement run parameters - the period a statement batch run
+      *> covers. Supplied ahead of the run in STMTPARM.DAT.
+       01  STATEMENT-PARM-RECORD.
+           05  SP-PERIOD-START-DATE    PIC 9(08).
+           05  SP-PERIOD-END-DATE      PIC 9(08).
