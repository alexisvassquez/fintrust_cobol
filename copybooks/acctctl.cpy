@@ -0,0 +1,5 @@
+      *> Single-record control file that hands out the next sequential
+      *> ACCOUNT-NUMBER when ACCTMGMT opens a new account.
+       01  ACCOUNT-CONTROL-RECORD.
+           05  AC-CONTROL-KEY          PIC X(04).
+           05  AC-LAST-ACCOUNT-NUMBER  PIC 9(10).
