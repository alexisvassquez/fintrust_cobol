@@ -0,0 +1,18 @@
+//BALRECON JOB  (ACCTG),'NIGHTLY BALANCE RECON',CLASS=B,MSGCLASS=X
+//*
+//* Nightly balance reconciliation. Recomputes each account's
+//* balance from TRANSACTION-FILE history and compares it against
+//* ACCOUNT-MASTER, listing any account out of balance. Run after
+//* INTACCR so the night's interest postings are already reflected,
+//* and before STMTGEN so month-end statements go out on reconciled
+//* balances.
+//*
+//STEP010  EXEC PGM=BALRECON
+//STEPLIB  DD   DSN=FINTRUST.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=FINTRUST.PROD.ACCTMAST,DISP=SHR
+//TRANFILE DD   DSN=FINTRUST.PROD.TRANFILE,DISP=SHR
+//RECONEXC DD   DSN=FINTRUST.PROD.RECONEXC,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
