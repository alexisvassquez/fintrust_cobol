@@ -0,0 +1,11 @@
+//INTACCR  JOB  (ACCTG),'NIGHTLY INTEREST ACCRUAL',CLASS=B,MSGCLASS=X
+//*
+//* Nightly interest accrual and posting for savings accounts.
+//* Must run before BALRECON so the night's interest postings are
+//* included in the reconciliation.
+//*
+//STEP010  EXEC PGM=INTACCR
+//STEPLIB  DD   DSN=FINTRUST.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=FINTRUST.PROD.ACCTMAST,DISP=SHR
+//TRANFILE DD   DSN=FINTRUST.PROD.TRANFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
