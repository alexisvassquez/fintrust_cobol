@@ -0,0 +1,20 @@
+//STMTGEN  JOB  (ACCTG),'MONTHLY STATEMENTS',CLASS=B,MSGCLASS=X
+//*
+//* Monthly customer statement generation.
+//* Reads ACCTMAST, TRANFILE and GLFILE for the statement period
+//* named in STMTPARM and writes one statement per account to
+//* STMTOUT. Schedule to run after the last business day of month
+//* close, once interest accrual (INTACCR) and balance reconciliation
+//* (BALRECON) have both completed clean.
+//*
+//STEP010  EXEC PGM=STMTGEN
+//STEPLIB  DD   DSN=FINTRUST.LOADLIB,DISP=SHR
+//STMTPARM DD   DSN=FINTRUST.PARM.STMTGEN,DISP=SHR
+//ACCTMAST DD   DSN=FINTRUST.PROD.ACCTMAST,DISP=SHR
+//TRANFILE DD   DSN=FINTRUST.PROD.TRANFILE,DISP=SHR
+//GLFILE   DD   DSN=FINTRUST.PROD.GLFILE,DISP=SHR
+//STMTOUT  DD   DSN=FINTRUST.PROD.STMTOUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(50,25),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
