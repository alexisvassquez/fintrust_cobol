@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGERSM.
+
+      *> Reads the firm's general-ledger category feed and prints a
+      *> balanced summary of debits and credits by account category,
+      *> plus firm-wide totals, for MAINMENU option 3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO "GLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE.
+       COPY "glfile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  GL-FILE-STATUS        PIC XX VALUE "00".
+       01  END-OF-GL-FILE        PIC X VALUE "N".
+           88  NO-MORE-GL-RECORDS    VALUE "Y".
+
+       01  FIRM-DEBIT-TOTAL      PIC S9(11)V99 VALUE 0.
+       01  FIRM-CREDIT-TOTAL     PIC S9(11)V99 VALUE 0.
+       01  CATEGORY-COUNT        PIC 9(05) VALUE 0.
+       01  OUT-OF-BALANCE-AMOUNT PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "====================================="
+           DISPLAY "      LEDGER SUMMARY MODULE          "
+           DISPLAY "====================================="
+
+           OPEN INPUT GL-FILE
+           IF GL-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open general ledger feed."
+               DISPLAY "File status: " GL-FILE-STATUS
+           ELSE
+               PERFORM READ-GL-RECORD
+               PERFORM PRINT-CATEGORY-LINE
+                   UNTIL NO-MORE-GL-RECORDS
+               PERFORM PRINT-FIRM-TOTALS
+               CLOSE GL-FILE
+           END-IF
+
+           GOBACK.
+
+       READ-GL-RECORD.
+           READ GL-FILE
+               AT END
+                   SET NO-MORE-GL-RECORDS TO TRUE
+           END-READ.
+
+       PRINT-CATEGORY-LINE.
+           IF CATEGORY-COUNT = 0
+               DISPLAY "-------------------------------------"
+               DISPLAY "CATEGORY  NAME             DEBITS       CREDITS"
+               DISPLAY "-------------------------------------"
+           END-IF
+
+           ADD 1 TO CATEGORY-COUNT
+           ADD GL-DEBIT-TOTAL  TO FIRM-DEBIT-TOTAL
+           ADD GL-CREDIT-TOTAL TO FIRM-CREDIT-TOTAL
+
+           DISPLAY GL-CATEGORY-CODE " " GL-CATEGORY-NAME " "
+               GL-DEBIT-TOTAL " " GL-CREDIT-TOTAL
+
+           PERFORM READ-GL-RECORD.
+
+       PRINT-FIRM-TOTALS.
+           DISPLAY "-------------------------------------"
+           DISPLAY "Categories read     : " CATEGORY-COUNT
+           DISPLAY "Firm-wide debits    : " FIRM-DEBIT-TOTAL
+           DISPLAY "Firm-wide credits   : " FIRM-CREDIT-TOTAL
+
+           IF FIRM-DEBIT-TOTAL = FIRM-CREDIT-TOTAL
+               DISPLAY "Ledger status       : BALANCED"
+           ELSE
+               COMPUTE OUT-OF-BALANCE-AMOUNT =
+                   FIRM-DEBIT-TOTAL - FIRM-CREDIT-TOTAL
+               DISPLAY "Ledger status       : OUT OF BALANCE"
+               DISPLAY "Difference          : " OUT-OF-BALANCE-AMOUNT
+           END-IF.
