@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+      *> Shared audit-trail writer. Every module that changes account
+      *> data or handles a login CALLs this with an AUDIT-LOG-RECORD
+      *> populated with who did what; AUDITLOG stamps the timestamp
+      *> and appends one line to AUDIT-LOG. No other program opens
+      *> AUDIT-LOG directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-LINE              PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-FILE-STATUS       PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       COPY "auditrec.cpy".
+
+       PROCEDURE DIVISION USING AUDIT-LOG-RECORD.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           WRITE AUDIT-LOG-LINE FROM AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG
+
+           GOBACK.
