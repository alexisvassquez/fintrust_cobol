@@ -1,14 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VIEWTRANS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TX-KEY
+               ALTERNATE RECORD KEY IS TX-ACCOUNT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranfile.cpy".
+
        WORKING-STORAGE SECTION.
        01 TRANS-CHOICE       PIC 9 VALUE 0.
        01 NAV-CHOICE         PIC 9 VALUE 0.
        01 ACCOUNT-NUMBER     PIC X(10).
+       01 ENTERED-CHOICE     PIC X(01).
+       01 ENTERED-CHOICE-VALID PIC X VALUE "N".
+           88 CHOICE-ENTRY-IS-VALID VALUE "Y".
+
+       01 TRANSACTION-FILE-STATUS PIC XX VALUE "00".
+       01 MORE-TRANSACTIONS       PIC X VALUE "Y".
+           88 NO-MORE-TRANSACTIONS   VALUE "N".
+       01 TRANSACTIONS-LISTED     PIC 9(05) VALUE 0.
+
+       01 FROM-DATE                PIC 9(08).
+       01 TO-DATE                  PIC 9(08).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM OPEN-TRANSACTION-FILE
+
            PERFORM UNTIL TRANS-CHOICE = 9
                DISPLAY "====================================="
                DISPLAY "      VIEW TRANSACTIONS MODULE      "
@@ -18,34 +46,26 @@
                DISPLAY " 2 - View Deposits"
                DISPLAY " 3 - View Withdrawals"
                DISPLAY " 9 - Return to Main Menu"
-               ACCEPT TRANS-CHOICE
+               PERFORM ACCEPT-TRANS-CHOICE
 
                EVALUATE TRANS-CHOICE
                    WHEN 1
                        DISPLAY "Enter Account Number: "
                        ACCEPT ACCOUNT-NUMBER
-                       DISPLAY "-------------------------------"
-                       DISPLAY "Transactions for Account: " 
-                       DISPLAY ACCOUNT-NUMBER
-                       DISPLAY "03/12/2026 ACH CREDIT    +586.36"
-                       DISPLAY "03/11/2026 POS PURCHASE  -68.75"
-                       DISPLAY "03/08/2026 ATM WITHDRAW  -20.00"
+                       PERFORM ACCEPT-DATE-RANGE
+                       PERFORM LIST-TRANSACTIONS-FOR-ACCOUNT
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 2
                        DISPLAY "Deposit Transactions: "
-                       DISPLAY "-------------------------------"
-                       DISPLAY "03/10/2026 MOBILE DEPOSIT +999.99"
-                       DISPLAY "03/08/2026 ACH CREDIT     +420.69"
-                       DISPLAY "03/05/2026 CASH DEPOSIT   +705.00"
+                       PERFORM ACCEPT-DATE-RANGE
+                       PERFORM LIST-TRANSACTIONS-BY-CATEGORY
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 3
                        DISPLAY "Withdrawal Transactions: "
-                       DISPLAY "-------------------------------"
-                       DISPLAY "03/12/2026 POS PURCHASE    -21.24"
-                       DISPLAY "03/11/2026 POS PURCHASE    -68.75"
-                       DISPLAY "03/08/2026 ATM WITHDRAW    -20.00"
+                       PERFORM ACCEPT-DATE-RANGE
+                       PERFORM LIST-TRANSACTIONS-BY-CATEGORY
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 9
@@ -56,14 +76,119 @@
                END-EVALUATE
            END-PERFORM
 
+           PERFORM CLOSE-TRANSACTION-FILE
+
            GOBACK.
 
+       ACCEPT-TRANS-CHOICE.
+           MOVE "N" TO ENTERED-CHOICE-VALID
+           PERFORM UNTIL CHOICE-ENTRY-IS-VALID
+               ACCEPT ENTERED-CHOICE
+               IF ENTERED-CHOICE IS NUMERIC
+                   MOVE ENTERED-CHOICE TO TRANS-CHOICE
+                   MOVE "Y" TO ENTERED-CHOICE-VALID
+               ELSE
+                   DISPLAY "Please enter a number from the menu."
+               END-IF
+           END-PERFORM.
+
+       OPEN-TRANSACTION-FILE.
+           OPEN I-O TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN I-O TRANSACTION-FILE
+           END-IF.
+
+       CLOSE-TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE.
+
+       ACCEPT-DATE-RANGE.
+           DISPLAY "Enter From Date (YYYYMMDD): "
+           ACCEPT FROM-DATE
+           DISPLAY "Enter To Date   (YYYYMMDD): "
+           ACCEPT TO-DATE.
+
+       LIST-TRANSACTIONS-FOR-ACCOUNT.
+           MOVE 0 TO TRANSACTIONS-LISTED
+           MOVE ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER
+
+           START TRANSACTION-FILE KEY IS >= TX-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO MORE-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-TRANSACTIONS
+           END-START
+
+           DISPLAY "-------------------------------"
+           DISPLAY "Transactions for Account: " ACCOUNT-NUMBER
+
+           PERFORM READ-NEXT-BY-ACCOUNT UNTIL NO-MORE-TRANSACTIONS
+
+           IF TRANSACTIONS-LISTED = 0
+               DISPLAY "No transactions found for this account."
+           END-IF.
+
+       READ-NEXT-BY-ACCOUNT.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO MORE-TRANSACTIONS
+           END-READ
+
+           IF NOT NO-MORE-TRANSACTIONS
+               IF TX-ACCOUNT-NUMBER NOT = ACCOUNT-NUMBER
+                   MOVE "N" TO MORE-TRANSACTIONS
+               ELSE
+                   IF TX-DATE >= FROM-DATE AND TX-DATE <= TO-DATE
+                       ADD 1 TO TRANSACTIONS-LISTED
+                       DISPLAY TX-DATE " " TX-TYPE " "
+                           TX-AMOUNT " BAL " TX-RUNNING-BALANCE
+                   END-IF
+               END-IF
+           END-IF.
+
+       LIST-TRANSACTIONS-BY-CATEGORY.
+           MOVE 0 TO TRANSACTIONS-LISTED
+           DISPLAY "-------------------------------"
+
+           MOVE LOW-VALUES TO TX-KEY
+           START TRANSACTION-FILE KEY IS >= TX-KEY
+               INVALID KEY
+                   MOVE "N" TO MORE-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-TRANSACTIONS
+           END-START
+
+           PERFORM READ-NEXT-BY-CATEGORY UNTIL NO-MORE-TRANSACTIONS
+
+           IF TRANSACTIONS-LISTED = 0
+               DISPLAY "No transactions found."
+           END-IF.
+
+       READ-NEXT-BY-CATEGORY.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO MORE-TRANSACTIONS
+           END-READ
+
+           IF NOT NO-MORE-TRANSACTIONS
+               IF ((TRANS-CHOICE = 2 AND
+                       (TX-TYPE-DEPOSIT OR TX-TYPE-INTEREST))
+                   OR (TRANS-CHOICE = 3 AND
+                       (TX-TYPE-WITHDRAWAL OR TX-TYPE-NSF-FEE)))
+                   AND TX-DATE >= FROM-DATE AND TX-DATE <= TO-DATE
+                   ADD 1 TO TRANSACTIONS-LISTED
+                   DISPLAY TX-ACCOUNT-NUMBER " " TX-DATE " "
+                       TX-TYPE " " TX-AMOUNT
+               END-IF
+           END-IF.
+
        NAVIGATION-PROMPT.
            DISPLAY "Select next action: "
            DISPLAY "-------------------------------"
            DISPLAY " 0 - Back to View Transactions"
            DISPLAY " 9 - Return to Main Menu"
-           ACCEPT NAV-CHOICE
+           PERFORM ACCEPT-NAV-CHOICE
 
            EVALUATE NAV-CHOICE
                WHEN 0
@@ -74,3 +199,15 @@
                    DISPLAY "Invalid selection."
                    DISPLAY "Returning to Transactions menu."
            END-EVALUATE.
+
+       ACCEPT-NAV-CHOICE.
+           MOVE "N" TO ENTERED-CHOICE-VALID
+           PERFORM UNTIL CHOICE-ENTRY-IS-VALID
+               ACCEPT ENTERED-CHOICE
+               IF ENTERED-CHOICE IS NUMERIC
+                   MOVE ENTERED-CHOICE TO NAV-CHOICE
+                   MOVE "Y" TO ENTERED-CHOICE-VALID
+               ELSE
+                   DISPLAY "Please enter a number from the menu."
+               END-IF
+           END-PERFORM.
