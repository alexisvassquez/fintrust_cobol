@@ -1,58 +1,139 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCTMGMT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS ACCOUNT-MASTER-STATUS.
+
+           SELECT ACCOUNT-CONTROL ASSIGN TO "ACCTCTRL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AC-CONTROL-KEY
+               FILE STATUS IS ACCOUNT-CONTROL-STATUS.
+
+           SELECT STATUS-HISTORY-LOG ASSIGN TO "STATHIST.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-HISTORY-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TX-KEY
+               ALTERNATE RECORD KEY IS TX-ACCOUNT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "acctmas.cpy".
+
+       FD  ACCOUNT-CONTROL.
+       COPY "acctctl.cpy".
+
+       FD  STATUS-HISTORY-LOG.
+       COPY "stathist.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "tranfile.cpy".
+
        WORKING-STORAGE SECTION.
        01 ACCT-CHOICE        PIC 9 VALUE 0.
        01 NAV-CHOICE         PIC 9 VALUE 0.
+       01 ENTERED-CHOICE     PIC X(01).
+       01 ENTERED-CHOICE-VALID PIC X VALUE "N".
+           88 CHOICE-ENTRY-IS-VALID VALUE "Y".
        01 ACCOUNT-NUMBER     PIC X(10).
        01 ACCOUNT-STATUS     PIC X(10).
+           88 ACCOUNT-STATUS-IS-VALID VALUE "ACTIVE" "HOLD" "CLOSED"
+               "FROZEN" "DORMANT".
+
+       01 ACCOUNT-MASTER-STATUS   PIC XX VALUE "00".
+       01 ACCOUNT-CONTROL-STATUS  PIC XX VALUE "00".
+       01 ACCOUNT-FOUND-FLAG      PIC X VALUE "N".
+           88 ACCOUNT-FOUND           VALUE "Y".
+
+       01 NEW-OWNER-NAME          PIC X(30).
+       01 NEW-TAX-ID              PIC X(11).
+       01 NEW-ACCOUNT-TYPE        PIC X(10).
+       01 NEW-ACCOUNT-TYPE-VALID  PIC X VALUE "N".
+           88 ACCOUNT-TYPE-IS-VALID   VALUE "Y".
+       01 TODAYS-DATE             PIC 9(08).
 
-       PROCEDURE DIVISION.
+       01 CLOSURE-REASON-CODE     PIC X(08).
+           88 CLOSURE-REASON-IS-VALID VALUE "CUSTREQ" "FRAUD"
+               "INACTIVE" "DECEASED" "OTHER".
+
+       01 STATUS-HISTORY-STATUS  PIC XX VALUE "00".
+       01 OLD-ACCOUNT-STATUS      PIC X(10).
+
+       01 TRANSACTION-FILE-STATUS PIC XX VALUE "00".
+       01 MORE-ACCOUNT-TRANSACTIONS PIC X VALUE "N".
+           88 NO-MORE-ACCT-TRANS        VALUE "N".
+       01 NEXT-SEQUENCE-NUMBER    PIC 9(06).
+
+       01 ENTERED-TRANS-TYPE      PIC X(10).
+           88 ENTERED-TYPE-IS-VALID VALUE "DEPOSIT" "WITHDRAWAL".
+       01 ENTERED-AMOUNT          PIC 9(09)V99.
+       01 NEW-ACCOUNT-BALANCE     PIC S9(09)V99.
+       01 NSF-FEE-AMOUNT          PIC 9(03)V99 VALUE 35.00.
+
+       COPY "auditrec.cpy".
+
+       LINKAGE SECTION.
+       COPY "authparm.cpy".
+
+       PROCEDURE DIVISION USING AUTH-PARAMETERS.
        MAIN-LOGIC.
+           PERFORM OPEN-DATA-FILES
+
            PERFORM UNTIL ACCT-CHOICE = 9
                DISPLAY "====================================="
-               DISPLAY "      ACCOUNT MANAGEMENT MODULE      "     
+               DISPLAY "      ACCOUNT MANAGEMENT MODULE      "
                DISPLAY "====================================="
                DISPLAY "Welcome to your Account Management. :)"
                DISPLAY " 1 - View Account Details"
                DISPLAY " 2 - Open New Account"
                DISPLAY " 3 - Close Existing Account"
                DISPLAY " 4 - Update Account Status"
+               DISPLAY " 5 - Post Transaction (Deposit/Withdrawal)"
                DISPLAY " 9 - Return to Main Menu"
-               ACCEPT ACCT-CHOICE
+               PERFORM ACCEPT-ACCT-CHOICE
 
                EVALUATE ACCT-CHOICE
                    WHEN 1
-                       DISPLAY "Enter Account Number: "
-                       ACCEPT ACCOUNT-NUMBER
-                       DISPLAY "-------------------------------------"
-                       DISPLAY "Account Number : " ACCOUNT-NUMBER
-                       DISPLAY "Account Type   : CHECKING"
-                       DISPLAY "Status         : ACTIVE"
-                       DISPLAY "Balance        : $999.99"
+                       PERFORM VIEW-ACCOUNT-DETAILS
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 2
-                       DISPLAY "Opening new account..."
-                       DISPLAY "Feature is simulated."
+                       PERFORM OPEN-NEW-ACCOUNT
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 3
-                       DISPLAY "Enter Account Number to Close: "
-                       ACCEPT ACCOUNT-NUMBER
-                       DISPLAY "Account " ACCOUNT-NUMBER
-                       DISPLAY "marked for closure review."
-                       DISPLAY "Feature is simulated."
+                       IF AP-ROLE-SUPERVISOR
+                           PERFORM CLOSE-EXISTING-ACCOUNT
+                       ELSE
+                           DISPLAY "Access denied. "
+                               "Supervisor role required."
+                       END-IF
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 4
-                       DISPLAY "Enter Account Number: "
-                       ACCEPT ACCOUNT-NUMBER
-                       DISPLAY "Enter New Status (ACTIVE/HOLD): "
-                       ACCEPT ACCOUNT-STATUS
-                       DISPLAY "Account " ACCOUNT-NUMBER
-                       DISPLAY "Status updated to " ACCOUNT-STATUS
+                       IF AP-ROLE-SUPERVISOR
+                           PERFORM UPDATE-ACCOUNT-STATUS
+                       ELSE
+                           DISPLAY "Access denied. "
+                               "Supervisor role required."
+                       END-IF
+                       PERFORM NAVIGATION-PROMPT
+
+                   WHEN 5
+                       PERFORM POST-ACCOUNT-TRANSACTION
                        PERFORM NAVIGATION-PROMPT
 
                    WHEN 9
@@ -64,14 +145,400 @@
                END-EVALUATE
            END-PERFORM
 
+           PERFORM CLOSE-DATA-FILES
+
            GOBACK.
 
+       ACCEPT-ACCT-CHOICE.
+           MOVE "N" TO ENTERED-CHOICE-VALID
+           PERFORM UNTIL CHOICE-ENTRY-IS-VALID
+               ACCEPT ENTERED-CHOICE
+               IF ENTERED-CHOICE IS NUMERIC
+                   MOVE ENTERED-CHOICE TO ACCT-CHOICE
+                   MOVE "Y" TO ENTERED-CHOICE-VALID
+               ELSE
+                   DISPLAY "Please enter a number from the menu."
+               END-IF
+           END-PERFORM.
+
+       OPEN-DATA-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF ACCOUNT-MASTER-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+
+           OPEN I-O ACCOUNT-CONTROL
+           IF ACCOUNT-CONTROL-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-CONTROL
+               CLOSE ACCOUNT-CONTROL
+               OPEN I-O ACCOUNT-CONTROL
+           END-IF
+
+           OPEN I-O TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN I-O TRANSACTION-FILE
+           END-IF.
+
+       CLOSE-DATA-FILES.
+           CLOSE ACCOUNT-MASTER
+           CLOSE ACCOUNT-CONTROL
+           CLOSE TRANSACTION-FILE.
+
+       VIEW-ACCOUNT-DETAILS.
+           DISPLAY "Enter Account Number: "
+           ACCEPT ACCOUNT-NUMBER
+           MOVE ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           MOVE "N" TO ACCOUNT-FOUND-FLAG
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ
+
+           DISPLAY "-------------------------------------"
+           IF ACCOUNT-FOUND
+               DISPLAY "Account Number : " AM-ACCOUNT-NUMBER
+               DISPLAY "Owner Name     : " AM-OWNER-NAME
+               DISPLAY "Account Type   : " AM-ACCOUNT-TYPE
+               DISPLAY "Open Date      : " AM-OPEN-DATE
+               DISPLAY "Status         : " AM-STATUS
+               DISPLAY "Balance        : " AM-CURRENT-BALANCE
+           ELSE
+               DISPLAY "Account " ACCOUNT-NUMBER " not found."
+           END-IF.
+
+       OPEN-NEW-ACCOUNT.
+           DISPLAY "Enter Owner Name: "
+           ACCEPT NEW-OWNER-NAME
+           DISPLAY "Enter SSN/Tax ID: "
+           ACCEPT NEW-TAX-ID
+           PERFORM ACCEPT-NEW-ACCOUNT-TYPE
+
+           PERFORM ASSIGN-NEXT-ACCOUNT-NUMBER
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+
+           MOVE ACCOUNT-NUMBER    TO AM-ACCOUNT-NUMBER
+           MOVE NEW-OWNER-NAME    TO AM-OWNER-NAME
+           MOVE NEW-TAX-ID        TO AM-TAX-ID
+           MOVE NEW-ACCOUNT-TYPE  TO AM-ACCOUNT-TYPE
+           MOVE TODAYS-DATE       TO AM-OPEN-DATE
+           MOVE 0                 TO AM-CLOSE-DATE
+           MOVE SPACES            TO AM-CLOSURE-REASON
+           SET AM-STATUS-ACTIVE   TO TRUE
+           MOVE 0                 TO AM-CURRENT-BALANCE
+
+           WRITE ACCOUNT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to create account "
+                       ACCOUNT-NUMBER "."
+               NOT INVALID KEY
+                   DISPLAY "-------------------------------------"
+                   DISPLAY "Account " ACCOUNT-NUMBER " opened."
+                   MOVE AP-USER-ID       TO AL-USER-ID
+                   MOVE "ACCTMGMT"       TO AL-PROGRAM-NAME
+                   MOVE "ACCOUNT OPENED" TO AL-ACTION
+                   MOVE ACCOUNT-NUMBER   TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+           END-WRITE.
+
+       ACCEPT-NEW-ACCOUNT-TYPE.
+           MOVE "N" TO NEW-ACCOUNT-TYPE-VALID
+           PERFORM UNTIL ACCOUNT-TYPE-IS-VALID
+               DISPLAY "Enter Account Type (CHECKING/SAVINGS): "
+               ACCEPT NEW-ACCOUNT-TYPE
+               IF NEW-ACCOUNT-TYPE = "CHECKING" OR "SAVINGS"
+                   MOVE "Y" TO NEW-ACCOUNT-TYPE-VALID
+               ELSE
+                   DISPLAY "Invalid account type. Try again."
+               END-IF
+           END-PERFORM.
+
+       ASSIGN-NEXT-ACCOUNT-NUMBER.
+           MOVE "CTRL" TO AC-CONTROL-KEY
+           READ ACCOUNT-CONTROL
+               INVALID KEY
+                   MOVE 0 TO AC-LAST-ACCOUNT-NUMBER
+           END-READ
+
+           ADD 1 TO AC-LAST-ACCOUNT-NUMBER
+           MOVE AC-LAST-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+
+           IF ACCOUNT-CONTROL-STATUS = "23"
+               WRITE ACCOUNT-CONTROL-RECORD
+           ELSE
+               REWRITE ACCOUNT-CONTROL-RECORD
+           END-IF.
+
+       CLOSE-EXISTING-ACCOUNT.
+           DISPLAY "Enter Account Number to Close: "
+           ACCEPT ACCOUNT-NUMBER
+           MOVE ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           MOVE "N" TO ACCOUNT-FOUND-FLAG
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCOUNT-FOUND-FLAG
+           END-READ
+
+           EVALUATE TRUE
+               WHEN NOT ACCOUNT-FOUND
+                   DISPLAY "Account " ACCOUNT-NUMBER " not found."
+               WHEN AM-STATUS-CLOSED
+                   DISPLAY "Account " ACCOUNT-NUMBER
+                       " is already closed."
+               WHEN AM-CURRENT-BALANCE NOT = 0
+                   DISPLAY "Account " ACCOUNT-NUMBER
+                       " has a non-zero balance: "
+                       AM-CURRENT-BALANCE
+                   DISPLAY "Route the balance through payout"
+                       " processing before closing this account."
+               WHEN OTHER
+                   PERFORM ACCEPT-CLOSURE-REASON-CODE
+                   ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+                   MOVE TODAYS-DATE TO AM-CLOSE-DATE
+                   MOVE CLOSURE-REASON-CODE TO AM-CLOSURE-REASON
+                   SET AM-STATUS-CLOSED TO TRUE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   DISPLAY "Account " ACCOUNT-NUMBER " closed."
+                   MOVE AP-USER-ID       TO AL-USER-ID
+                   MOVE "ACCTMGMT"       TO AL-PROGRAM-NAME
+                   MOVE "ACCOUNT CLOSED" TO AL-ACTION
+                   MOVE ACCOUNT-NUMBER   TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+           END-EVALUATE.
+
+       ACCEPT-CLOSURE-REASON-CODE.
+           MOVE SPACES TO CLOSURE-REASON-CODE
+           PERFORM UNTIL CLOSURE-REASON-IS-VALID
+               DISPLAY "Enter Closure Reason Code"
+               DISPLAY "(CUSTREQ/FRAUD/INACTIVE/DECEASED/OTHER): "
+               ACCEPT CLOSURE-REASON-CODE
+               IF NOT CLOSURE-REASON-IS-VALID
+                   DISPLAY "Invalid reason code. Try again."
+               END-IF
+           END-PERFORM.
+
+       UPDATE-ACCOUNT-STATUS.
+           DISPLAY "Enter Account Number: "
+           ACCEPT ACCOUNT-NUMBER
+           MOVE ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           MOVE "N" TO ACCOUNT-FOUND-FLAG
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCOUNT-FOUND-FLAG
+           END-READ
+
+           IF NOT ACCOUNT-FOUND
+               DISPLAY "Account " ACCOUNT-NUMBER " not found."
+           ELSE
+               MOVE AM-STATUS TO OLD-ACCOUNT-STATUS
+               PERFORM ACCEPT-NEW-ACCOUNT-STATUS
+               MOVE ACCOUNT-STATUS TO AM-STATUS
+               REWRITE ACCOUNT-MASTER-RECORD
+               PERFORM LOG-STATUS-CHANGE
+               DISPLAY "Account " ACCOUNT-NUMBER
+               DISPLAY "Status updated to " ACCOUNT-STATUS
+           END-IF.
+
+       ACCEPT-NEW-ACCOUNT-STATUS.
+           MOVE SPACES TO ACCOUNT-STATUS
+           PERFORM UNTIL ACCOUNT-STATUS-IS-VALID
+               DISPLAY "Enter New Status"
+               DISPLAY "(ACTIVE/HOLD/CLOSED/FROZEN/DORMANT): "
+               ACCEPT ACCOUNT-STATUS
+               IF NOT ACCOUNT-STATUS-IS-VALID
+                   DISPLAY "Invalid status. Try again."
+               END-IF
+           END-PERFORM.
+
+       LOG-STATUS-CHANGE.
+           MOVE ACCOUNT-NUMBER    TO SH-ACCOUNT-NUMBER
+           MOVE OLD-ACCOUNT-STATUS TO SH-OLD-STATUS
+           MOVE ACCOUNT-STATUS    TO SH-NEW-STATUS
+           MOVE FUNCTION CURRENT-DATE TO SH-TIMESTAMP
+           MOVE AP-USER-ID        TO SH-CHANGED-BY
+
+           OPEN EXTEND STATUS-HISTORY-LOG
+           IF STATUS-HISTORY-STATUS = "35"
+               OPEN OUTPUT STATUS-HISTORY-LOG
+           END-IF
+           WRITE STATUS-HISTORY-RECORD
+           CLOSE STATUS-HISTORY-LOG
+
+           MOVE AP-USER-ID        TO AL-USER-ID
+           MOVE "ACCTMGMT"        TO AL-PROGRAM-NAME
+           MOVE "STATUS CHANGED"  TO AL-ACTION
+           MOVE ACCOUNT-NUMBER    TO AL-ACCOUNT-NUMBER
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
+
+       POST-ACCOUNT-TRANSACTION.
+           DISPLAY "Enter Account Number: "
+           ACCEPT ACCOUNT-NUMBER
+           MOVE ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           MOVE "N" TO ACCOUNT-FOUND-FLAG
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCOUNT-FOUND-FLAG
+           END-READ
+
+           EVALUATE TRUE
+               WHEN NOT ACCOUNT-FOUND
+                   DISPLAY "Account " ACCOUNT-NUMBER " not found."
+               WHEN NOT AM-STATUS-ACTIVE
+                   DISPLAY "Account " ACCOUNT-NUMBER " is "
+                       FUNCTION TRIM(AM-STATUS)
+                       " - transactions are not permitted."
+               WHEN OTHER
+                   PERFORM ACCEPT-TRANSACTION-TYPE
+                   DISPLAY "Enter Amount: "
+                   ACCEPT ENTERED-AMOUNT
+                   PERFORM APPLY-TRANSACTION-TO-BALANCE
+                   PERFORM WRITE-POSTED-TRANSACTION
+                   IF ENTERED-TRANS-TYPE = "WITHDRAWAL"
+                           AND NEW-ACCOUNT-BALANCE < 0
+                       PERFORM POST-NSF-FEE
+                   END-IF
+           END-EVALUATE.
+
+       ACCEPT-TRANSACTION-TYPE.
+           MOVE SPACES TO ENTERED-TRANS-TYPE
+           PERFORM UNTIL ENTERED-TYPE-IS-VALID
+               DISPLAY "Enter Transaction Type"
+               DISPLAY "(DEPOSIT/WITHDRAWAL): "
+               ACCEPT ENTERED-TRANS-TYPE
+               IF NOT ENTERED-TYPE-IS-VALID
+                   DISPLAY "Invalid transaction type. Try again."
+               END-IF
+           END-PERFORM.
+
+       APPLY-TRANSACTION-TO-BALANCE.
+           IF ENTERED-TRANS-TYPE = "WITHDRAWAL"
+               COMPUTE NEW-ACCOUNT-BALANCE =
+                   AM-CURRENT-BALANCE - ENTERED-AMOUNT
+           ELSE
+               COMPUTE NEW-ACCOUNT-BALANCE =
+                   AM-CURRENT-BALANCE + ENTERED-AMOUNT
+           END-IF
+           MOVE NEW-ACCOUNT-BALANCE TO AM-CURRENT-BALANCE
+           REWRITE ACCOUNT-MASTER-RECORD.
+
+       WRITE-POSTED-TRANSACTION.
+           PERFORM DETERMINE-NEXT-SEQUENCE-NUMBER
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+
+           MOVE AM-ACCOUNT-NUMBER    TO TX-ACCOUNT-NUMBER
+           MOVE NEXT-SEQUENCE-NUMBER TO TX-SEQUENCE-NUMBER
+           MOVE TODAYS-DATE          TO TX-DATE
+           MOVE AM-CURRENT-BALANCE   TO TX-RUNNING-BALANCE
+
+           IF ENTERED-TRANS-TYPE = "WITHDRAWAL"
+               SET TX-TYPE-WITHDRAWAL TO TRUE
+               MOVE "TELLER WITHDRAWAL" TO TX-DESCRIPTION
+               COMPUTE TX-AMOUNT = ENTERED-AMOUNT * -1
+           ELSE
+               SET TX-TYPE-DEPOSIT TO TRUE
+               MOVE "TELLER DEPOSIT" TO TX-DESCRIPTION
+               MOVE ENTERED-AMOUNT TO TX-AMOUNT
+           END-IF
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to post transaction for "
+                       ACCOUNT-NUMBER "."
+               NOT INVALID KEY
+                   DISPLAY "Account " ACCOUNT-NUMBER
+                   DISPLAY "New balance: " AM-CURRENT-BALANCE
+                   MOVE AP-USER-ID        TO AL-USER-ID
+                   MOVE "ACCTMGMT"        TO AL-PROGRAM-NAME
+                   MOVE "TRANSACTION POSTED" TO AL-ACTION
+                   MOVE ACCOUNT-NUMBER    TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+           END-WRITE.
+
+       DETERMINE-NEXT-SEQUENCE-NUMBER.
+           MOVE 0 TO NEXT-SEQUENCE-NUMBER
+           MOVE AM-ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER
+           START TRANSACTION-FILE KEY IS >= TX-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               NOT INVALID KEY
+                   MOVE "Y" TO MORE-ACCOUNT-TRANSACTIONS
+           END-START
+
+           PERFORM UNTIL NO-MORE-ACCT-TRANS
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+               END-READ
+               IF NOT NO-MORE-ACCT-TRANS
+                   IF TX-ACCOUNT-NUMBER NOT = AM-ACCOUNT-NUMBER
+                       MOVE "N" TO MORE-ACCOUNT-TRANSACTIONS
+                   ELSE
+                       MOVE TX-SEQUENCE-NUMBER
+                           TO NEXT-SEQUENCE-NUMBER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO NEXT-SEQUENCE-NUMBER
+           MOVE AM-ACCOUNT-NUMBER TO TX-ACCOUNT-NUMBER.
+
+       POST-NSF-FEE.
+           DISPLAY "Account " ACCOUNT-NUMBER
+               " overdrawn - posting NSF fee."
+
+           COMPUTE NEW-ACCOUNT-BALANCE =
+               AM-CURRENT-BALANCE - NSF-FEE-AMOUNT
+           MOVE NEW-ACCOUNT-BALANCE TO AM-CURRENT-BALANCE
+           MOVE AM-STATUS TO OLD-ACCOUNT-STATUS
+           SET AM-STATUS-REVIEW TO TRUE
+           REWRITE ACCOUNT-MASTER-RECORD
+
+           PERFORM DETERMINE-NEXT-SEQUENCE-NUMBER
+           MOVE AM-ACCOUNT-NUMBER    TO TX-ACCOUNT-NUMBER
+           MOVE NEXT-SEQUENCE-NUMBER TO TX-SEQUENCE-NUMBER
+           MOVE TODAYS-DATE          TO TX-DATE
+           SET TX-TYPE-NSF-FEE       TO TRUE
+           MOVE "NSF FEE"            TO TX-DESCRIPTION
+           COMPUTE TX-AMOUNT = NSF-FEE-AMOUNT * -1
+           MOVE AM-CURRENT-BALANCE   TO TX-RUNNING-BALANCE
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to post NSF fee for "
+                       ACCOUNT-NUMBER "."
+               NOT INVALID KEY
+                   MOVE AP-USER-ID        TO AL-USER-ID
+                   MOVE "ACCTMGMT"        TO AL-PROGRAM-NAME
+                   MOVE "NSF FEE POSTED"  TO AL-ACTION
+                   MOVE ACCOUNT-NUMBER    TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+           END-WRITE
+
+           MOVE AM-STATUS TO ACCOUNT-STATUS
+           PERFORM LOG-STATUS-CHANGE
+           DISPLAY "Account " ACCOUNT-NUMBER
+               " flagged for review. NSF fee posted.".
+
        NAVIGATION-PROMPT.
            DISPLAY "-------------------------------------"
            DISPLAY "Select next action: "
            DISPLAY " 0 - Back to Account Management"
            DISPLAY " 9 - Return to Main Menu."
-           ACCEPT NAV-CHOICE
+           PERFORM ACCEPT-NAV-CHOICE
 
            EVALUATE NAV-CHOICE
                WHEN 0
@@ -82,3 +549,15 @@
                    DISPLAY "Invalid selection."
                    DISPLAY "Returning to Account Management menu."
            END-EVALUATE.
+
+       ACCEPT-NAV-CHOICE.
+           MOVE "N" TO ENTERED-CHOICE-VALID
+           PERFORM UNTIL CHOICE-ENTRY-IS-VALID
+               ACCEPT ENTERED-CHOICE
+               IF ENTERED-CHOICE IS NUMERIC
+                   MOVE ENTERED-CHOICE TO NAV-CHOICE
+                   MOVE "Y" TO ENTERED-CHOICE-VALID
+               ELSE
+                   DISPLAY "Please enter a number from the menu."
+               END-IF
+           END-PERFORM.
