@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHUSER.
+
+      *> Logs a user in against the USER-CREDENTIALS file and returns
+      *> their identity and role to the caller via AUTH-PARAMETERS so
+      *> MAINMENU can gate access to ACCTMGMT and VIEWTRANS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-CREDENTIALS ASSIGN TO "USERCRED.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UC-USER-ID
+               FILE STATUS IS USER-CREDENTIALS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-CREDENTIALS.
+       COPY "usrcred.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  USER-CREDENTIALS-STATUS  PIC XX VALUE "00".
+
+       01  ENTERED-USER-ID          PIC X(08).
+       01  ENTERED-PASSWORD         PIC X(20).
+       01  ENTERED-PASSWORD-HASH    PIC X(16).
+       01  LOGIN-ATTEMPTS           PIC 9(01) VALUE 0.
+       01  LOGIN-SUCCESSFUL         PIC X VALUE "N".
+           88  LOGIN-OK                 VALUE "Y".
+
+       01  HASH-WORK-AREA.
+           05  HASH-INDEX               PIC 9(02) COMP.
+           05  HASH-CHAR-VALUE          PIC 9(03) COMP.
+           05  HASH-ACCUMULATOR         PIC 9(09) COMP.
+
+       COPY "auditrec.cpy".
+
+       LINKAGE SECTION.
+       COPY "authparm.cpy".
+
+       PROCEDURE DIVISION USING AUTH-PARAMETERS.
+       MAIN-LOGIC.
+           MOVE "N" TO LOGIN-SUCCESSFUL
+           MOVE SPACES TO AP-USER-ID
+           MOVE SPACES TO AP-USER-NAME
+           MOVE SPACES TO AP-ROLE
+           SET AP-NOT-LOGGED-IN TO TRUE
+
+           DISPLAY "====================================="
+           DISPLAY "      AUTHENTICATE USER MODULE       "
+           DISPLAY "====================================="
+
+           OPEN INPUT USER-CREDENTIALS
+           IF USER-CREDENTIALS-STATUS = "35"
+               PERFORM CREATE-DEFAULT-CREDENTIALS-FILE
+               OPEN INPUT USER-CREDENTIALS
+           END-IF
+
+           IF USER-CREDENTIALS-STATUS NOT = "00"
+               DISPLAY "Unable to open user credentials file."
+               DISPLAY "File status: " USER-CREDENTIALS-STATUS
+           ELSE
+               PERFORM LOGIN-PROMPT
+                   UNTIL LOGIN-OK OR LOGIN-ATTEMPTS >= 3
+               CLOSE USER-CREDENTIALS
+               IF LOGIN-OK
+                   DISPLAY "Login successful. Welcome, "
+                       FUNCTION TRIM(AP-USER-NAME) "."
+                   MOVE AP-USER-ID       TO AL-USER-ID
+                   MOVE "AUTHUSER"       TO AL-PROGRAM-NAME
+                   MOVE "LOGIN SUCCESS"  TO AL-ACTION
+                   MOVE SPACES           TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+               ELSE
+                   DISPLAY "Login failed. Access denied."
+                   MOVE ENTERED-USER-ID  TO AL-USER-ID
+                   MOVE "AUTHUSER"       TO AL-PROGRAM-NAME
+                   MOVE "LOGIN FAILED"   TO AL-ACTION
+                   MOVE SPACES           TO AL-ACCOUNT-NUMBER
+                   CALL "AUDITLOG" USING AUDIT-LOG-RECORD
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *> First-run provisioning: USER-CREDENTIALS doesn't exist yet on
+      *> a brand new system, so there is no other way for anyone to
+      *> log in. Create it with one default supervisor login so an
+      *> operator can get in and set up real accounts.
+       CREATE-DEFAULT-CREDENTIALS-FILE.
+           OPEN OUTPUT USER-CREDENTIALS
+
+           MOVE "SUPV0001" TO UC-USER-ID
+           MOVE "DEFAULT SUPERVISOR" TO UC-USER-NAME
+           SET UC-ROLE-SUPERVISOR TO TRUE
+           SET UC-ACTIVE TO TRUE
+
+           MOVE "CHANGEME" TO ENTERED-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE ENTERED-PASSWORD-HASH TO UC-PASSWORD-HASH
+
+           WRITE USER-CREDENTIALS-RECORD
+
+           CLOSE USER-CREDENTIALS
+
+           MOVE SPACES TO ENTERED-PASSWORD
+           MOVE SPACES TO ENTERED-PASSWORD-HASH
+
+           DISPLAY "No user credentials file found - created one."
+           DISPLAY "Default login: SUPV0001 / CHANGEME"
+           DISPLAY "Change this password immediately.".
+
+       LOGIN-PROMPT.
+           ADD 1 TO LOGIN-ATTEMPTS
+           DISPLAY "Enter User ID: "
+           ACCEPT ENTERED-USER-ID
+           DISPLAY "Enter Password: "
+           ACCEPT ENTERED-PASSWORD
+
+           PERFORM HASH-PASSWORD
+
+           MOVE ENTERED-USER-ID TO UC-USER-ID
+           READ USER-CREDENTIALS
+               INVALID KEY
+                   DISPLAY "Invalid user ID or password."
+           END-READ
+
+           IF USER-CREDENTIALS-STATUS = "00"
+               IF UC-ACTIVE
+                   AND UC-PASSWORD-HASH = ENTERED-PASSWORD-HASH
+                   MOVE UC-USER-ID TO AP-USER-ID
+                   MOVE UC-USER-NAME TO AP-USER-NAME
+                   MOVE UC-ROLE TO AP-ROLE
+                   SET AP-LOGGED-IN TO TRUE
+                   MOVE "Y" TO LOGIN-SUCCESSFUL
+               ELSE
+                   DISPLAY "Invalid user ID or password."
+               END-IF
+           END-IF.
+
+      *> Legacy checksum-style password hash: not intended to replace
+      *> a real cryptographic digest, but keeps clear-text passwords
+      *> out of USER-CREDENTIALS on platforms with no crypto library.
+       HASH-PASSWORD.
+           MOVE 0 TO HASH-ACCUMULATOR
+           PERFORM VARYING HASH-INDEX FROM 1 BY 1
+                   UNTIL HASH-INDEX > 20
+               MOVE FUNCTION ORD(ENTERED-PASSWORD(HASH-INDEX:1))
+                   TO HASH-CHAR-VALUE
+               COMPUTE HASH-ACCUMULATOR =
+                   FUNCTION MOD
+                       ((HASH-ACCUMULATOR * 31) + HASH-CHAR-VALUE
+                           + HASH-INDEX, 999999999)
+           END-PERFORM
+           MOVE SPACES TO ENTERED-PASSWORD-HASH
+           MOVE HASH-ACCUMULATOR TO ENTERED-PASSWORD-HASH(1:9).
